@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    RSLTREC - LAYOUT OF THE FIZZBUZZ RESULT RECORD, KEYED BY
+      *    COUNTER, WRITTEN TO THE RESULTKS INDEXED (VSAM KSDS-STYLE)
+      *    FILE FOR DOWNSTREAM REPORTING/RECONCILIATION JOBS.
+      *****************************************************************
+       01  RSLT-RECORD.
+           05  RSLT-COUNTER-KEY    PIC 9(5).
+      *        WIDE ENOUGH TO HOLD WS-RULE-COUNT (UP TO 20)
+      *        CONCATENATED 8-CHAR LABELS - SEE THE COMMENT ON
+      *        RESULT IN FIZZBUZZ.COB
+           05  RSLT-RESULT         PIC X(160).
