@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    AUDITREC - LAYOUT OF ONE AUDIT LOG RECORD, APPENDED TO
+      *    AUDITLOG EVERY TIME A RUN COMPLETES (NORMALLY OR NOT), SO
+      *    WHO RAN FIZZBUZZ, WITH WHAT MYLIMIT, AND WHEN CAN BE
+      *    RECONSTRUCTED WITHOUT DIGGING THROUGH JOB LOGS
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-USERID        PIC X(8).
+           05  AUDIT-JOBNAME       PIC X(8).
+           05  AUDIT-RUN-NUMBER    PIC 9(3).
+           05  AUDIT-START-VALUE   PIC 9(5).
+           05  AUDIT-MYLIMIT       PIC 9(5).
+           05  AUDIT-DATE          PIC 9(8).
+           05  AUDIT-TIME          PIC 9(8).
+           05  AUDIT-STATUS        PIC X(8).
+               88  AUDIT-NORMAL          VALUE "NORMAL".
+               88  AUDIT-ABNORMAL        VALUE "ABNORMAL".
+           05  FILLER              PIC X(28).
