@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    PARMCARD - LAYOUT OF ONE FIZZBUZZ PARAMETER CARD.
+      *    ONE CARD PRODUCES ONE RUN. PARMIN MAY CONTAIN SEVERAL
+      *    CARDS TO DRIVE A MULTI-RUN BATCH JOB IN A SINGLE STEP.
+      *****************************************************************
+      *    PARM-START AND PARM-MYLIMIT ARE CARRIED AS X(5), NOT A
+      *    NUMERIC PICTURE, SO AN INVALID (NON-NUMERIC OR
+      *    OUT-OF-RANGE) CARD CAN BE DETECTED AND REPORTED INSTEAD
+      *    OF SILENTLY TRUNCATED. PARM-START MAY BE LEFT BLANK OR
+      *    ZERO TO COUNT FROM 1 AS BEFORE; PARM-MYLIMIT IS THE END
+      *    OF THE RANGE.
+       01  PARM-CARD.
+           05  PARM-START          PIC X(5).
+           05  PARM-MYLIMIT        PIC X(5).
+           05  PARM-RESTART        PIC X.
+               88  PARM-RESTART-REQUESTED   VALUE "Y".
+               88  PARM-RESTART-NOT-REQUESTED VALUE "N".
+           05  FILLER              PIC X(69).
