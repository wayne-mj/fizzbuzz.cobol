@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    RULECARD - LAYOUT OF ONE FIZZBUZZ DIVISOR/LABEL RULE CARD
+      *    READ FROM THE RULESIN DD TO BUILD THE RULE TABLE AT
+      *    START OF RUN. ONE CARD PER RULE, E.G. 003FIZZ OR 005BUZZ.
+      *****************************************************************
+       01  RULE-CARD.
+      *        X(3), NOT A NUMERIC PICTURE, SO A TYPO'D DIVISOR CAN
+      *        BE DETECTED WITH A NUMERIC TEST BEFORE USE INSTEAD OF
+      *        BEING TRUSTED STRAIGHT INTO ARITHMETIC - SAME
+      *        RATIONALE AS PARM-START/PARM-MYLIMIT IN PARMCARD.CPY
+           05  RULE-DIVISOR        PIC X(3).
+           05  RULE-LABEL          PIC X(8).
+           05  FILLER              PIC X(69).
