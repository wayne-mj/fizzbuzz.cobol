@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    CHKPTREC - LAYOUT OF THE FIZZBUZZ CHECKPOINT RECORD.
+      *    OVERWRITTEN EVERY WS-CHECKPOINT-INTERVAL ITERATIONS SO A
+      *    RESTARTED RUN CAN PICK UP WHERE THE LAST ONE STOPPED
+      *    INSTEAD OF REPROCESSING FROM COUNTER 1. ALSO CARRIES THE
+      *    SUMMARY TOTALS ACCUMULATED SO FAR, SO A RESTART CAN
+      *    CONTINUE THE EVENTUAL 800-PRINT-SUMMARY TRAILER FOR THE
+      *    WHOLE LOGICAL RUN INSTEAD OF RESTARTING IT FROM ZERO.
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-COUNTER       PIC 9(5).
+           05  CHKPT-TOTAL-COUNT   PIC 9(5).
+           05  CHKPT-PLAIN-COUNT   PIC 9(5).
+           05  CHKPT-MULTI-COUNT   PIC 9(5).
+           05  CHKPT-RULE-ALONE-COUNTS.
+               10  CHKPT-RULE-ALONE-COUNT OCCURS 20 TIMES PIC 9(5).
+           05  FILLER              PIC X(10).
