@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    RULETAB - IN-MEMORY DIVISOR/LABEL RULE TABLE, LOADED FROM
+      *    THE RULESIN CONTROL FILE AT START OF RUN. REPLACES THE
+      *    OLD HARDCODED FIZZ=3 / BUZZ=5 CHECKS.
+      *****************************************************************
+       01  WS-RULE-COUNT           PIC 99 VALUE ZERO.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY RULE-IDX.
+               10  WS-RULE-DIVISOR     PIC 9(3).
+               10  WS-RULE-LABEL       PIC X(8).
