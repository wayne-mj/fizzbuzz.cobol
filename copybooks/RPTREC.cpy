@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    RPTREC - LAYOUT OF THE FIZZBUZZ REPORT RECORD
+      *    WRITTEN TO THE RPTOUT DD IN BATCH RUNS
+      *****************************************************************
+       01  RPT-RECORD.
+           05  RPT-COUNTER         PIC 9(5).
+           05  RPT-SEPARATOR       PIC X(7).
+      *        WIDE ENOUGH TO HOLD WS-RULE-COUNT (UP TO 20)
+      *        CONCATENATED 8-CHAR LABELS - SEE THE COMMENT ON
+      *        RESULT IN FIZZBUZZ.COB
+           05  RPT-RESULT          PIC X(160).
+
+      *    ALTERNATE RECORD FORMAT FOR THE LABELED SECTION HEADER
+      *    WRITTEN AT THE START OF EACH RUN IN A MULTI-RUN JOB, OR A
+      *    RELABELED CONTINUATION HEADER ON RESTART - MUST STAY >= 71
+      *    BYTES (THE RESUMED VARIANT IN 170-WRITE-RUN-HEADER IS 71
+      *    BYTES AT MAXIMUM FIELD WIDTHS; SIZED TO 80 FOR MARGIN).
+      *    THE FD'S ACTUAL RECORD SIZE IS THE LARGEST 01 UNDER THE FD
+      *    (CURRENTLY RPT-RECORD, NOT THIS ONE), SO RPTOUT'S JCL DCB
+      *    LRECL MUST MATCH WHICHEVER OF THE TWO IS LARGER.
+       01  RPT-HEADER-RECORD          PIC X(80).
