@@ -0,0 +1,82 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* RUNS THE FIZZBUZZ PROGRAM IN BATCH.
+//* PARMIN SUPPLIES ONE OR MORE PARAMETER CARDS INSTEAD OF THE
+//* INTERACTIVE ACCEPT PROMPT. EACH CARD HAS START (COLS 1-5),
+//* MYLIMIT/END (COLS 6-10) AND A RESTART INDICATOR (COL 11 = Y/N)
+//* AND PRODUCES ONE RUN, WITH ITS OWN LABELED SECTION IN RPTOUT -
+//* ONE JOB STEP CAN THEREFORE DRIVE SEVERAL FIZZBUZZ RUNS AT ONCE.
+//* START MAY BE LEFT BLANK OR ZERO TO COUNT FROM 1 AS BEFORE, OR
+//* SET TO PROCESS A SUB-RANGE (E.G. 00500 TO 00600) DIRECTLY.
+//* MYLIMIT/END IS VALIDATED AS NUMERIC, 1-99999; AN INVALID CARD IS
+//* REPORTED AND DEFAULTED TO 100.
+//* RULESIN SUPPLIES THE DIVISOR/LABEL RULE TABLE (SEE
+//* COPYBOOKS/RULECARD.CPY), ONE RULE PER CARD, LOADED AT START OF
+//* RUN INSTEAD OF THE OLD HARDCODED FIZZ=3 / BUZZ=5 CHECKS.
+//* CHKPTDS IS THE CHECKPOINT DATASET. IT IS REWRITTEN EVERY 1000
+//* COUNTERS SO A RERUN WITH PARM-RESTART=Y CAN RESUME CLOSE TO
+//* WHERE A PRIOR RUN ABENDED INSTEAD OF FROM COUNTER 1.
+//* RPTOUT RECEIVES ONE RPT-RECORD (SEE COPYBOOKS/RPTREC.CPY) PER
+//* COUNTER PROCESSED, IN PLACE OF THE OLD CONSOLE DISPLAY, PLUS
+//* ONE RPT-HEADER-RECORD PER RUN (RELABELED ON A RESTART'S
+//* CONTINUATION HEADER). LRECL=172 MATCHES THE LARGER OF THE TWO
+//* RECORD LAYOUTS SHARING FD REPORT-FILE - RPT-RESULT IS WIDE
+//* ENOUGH TO HOLD UP TO 20 CONCATENATED 8-CHAR RULE LABELS SO A
+//* COUNTER MATCHING MANY RULES AT ONCE ISN'T TRUNCATED.
+//* RESULTKS IS A VSAM KSDS KEYED BY COUNTER (SEE
+//* COPYBOOKS/RSLTREC.CPY) FOR DOWNSTREAM RECONCILIATION JOBS TO
+//* READ DIRECTLY BY KEY INSTEAD OF RE-RUNNING FIZZBUZZ.
+//* AUDITLOG RECEIVES ONE APPENDED RECORD (SEE
+//* COPYBOOKS/AUDITREC.CPY) PER RUN - USERID, JOBNAME, THE
+//* START/END RANGE USED, A DATE/TIME STAMP, AND WHETHER THE RUN
+//* COMPLETED NORMALLY. USERID/JOBNAME COME FROM THE USER AND
+//* JOBNAME ENVIRONMENT VARIABLES WHEN SET (THERE IS NO PORTABLE
+//* STANDARD-COBOL WAY TO READ THE JOB CARD'S SYSUID DIRECTLY),
+//* OTHERWISE THEY DEFAULT TO UNKNOWN / FIZZBUZZ.
+//* STEP010 SETS RC=16 IF ANY RUN IN THE JOB WAS ABNORMAL (A
+//* MISSING/BAD PARMIN OR RULESIN DD, AN INVALID RULE CARD, OR A
+//* STALE-CHECKPOINT RESTART WITH NOTHING LEFT TO PROCESS) AND
+//* RC=0 OTHERWISE, SO A LATER STEP CAN TEST COND=(16,LT,STEP010)
+//* INSTEAD OF RELYING ON SOMEONE NOTICING IT IN AUDITLOG.
+//*****************************************************************
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD   DSN=YOUR.LOAD.LIBRARY,DISP=SHR
+//PARMIN   DD   *
+0000000100N
+0020000250N
+/*
+//RULESIN  DD   *
+003FIZZ
+005BUZZ
+/*
+//CHKPTDS  DD   DSN=YOUR.HLQ.FIZZBUZZ.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//*        MOD SO THE FIRST-EVER RUN (WHERE NO CHECKPOINT DATASET
+//*        EXISTS YET) ALLOCATES IT LIKE NEW INSTEAD OF ABENDING ON
+//*        OLD, WHILE A RESTART RUN FINDS THE SAME DATASET STILL
+//*        CATALOGED. THE PROGRAM REWRITES THIS DATASET'S ONE
+//*        RECORD WITH OPEN OUTPUT EVERY CHECKPOINT (SEE
+//*        210-WRITE-CHECKPOINT) RATHER THAN APPENDING TO IT, AND
+//*        CATLG ON BOTH DISPOSITIONS KEEPS IT AVAILABLE FOR A
+//*        RESTART EVEN IF THE JOB ABENDS. LRECL=130 COVERS
+//*        CHKPT-COUNTER PLUS THE ACCUMULATED SUMMARY TOTALS (SEE
+//*        COPYBOOKS/CHKPTREC.CPY) A RESTART CARRIES FORWARD.
+//RPTOUT   DD   DSN=YOUR.HLQ.FIZZBUZZ.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=172,BLKSIZE=0)
+//*        RESULTKS MUST ALREADY EXIST (IDCAMS DEFINE CLUSTER) -
+//*        VSAM CLUSTERS ARE NOT ALLOCATED VIA DISP=NEW
+//RESULTKS DD   DSN=YOUR.HLQ.FIZZBUZZ.RESULTKS,DISP=SHR
+//AUDITLOG DD   DSN=YOUR.HLQ.FIZZBUZZ.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//*        LRECL=81 MATCHES AUDIT-RECORD (COPYBOOKS/AUDITREC.CPY)
+//*        NOW THAT AUDIT-MYLIMIT IS 5 DIGITS, MATCHING MYLIMIT'S
+//*        WIDENED 1-99999 RANGE
+//SYSOUT   DD   SYSOUT=*
+//
