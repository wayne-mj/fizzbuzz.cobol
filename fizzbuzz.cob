@@ -4,78 +4,768 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT RULE-FILE ASSIGN TO "RULESIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULE-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPTDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT RESULT-KSDS ASSIGN TO "RESULTKS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RSLT-COUNTER-KEY
+               FILE STATUS IS WS-KSDS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS STANDARD.
+           COPY PARMCARD.
+
+       FD  RULE-FILE
+           LABEL RECORDS STANDARD.
+           COPY RULECARD.
+
+       FD  CHKPT-FILE
+           LABEL RECORDS STANDARD.
+           COPY CHKPTREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS STANDARD.
+           COPY RPTREC.
+
+       FD  RESULT-KSDS
+           LABEL RECORDS STANDARD.
+           COPY RSLTREC.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS STANDARD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01 COUNTER          PIC 99999 VALUE 1.
-       01 RESULT           PIC X(8) VALUE SPACES.
-       01 FIZZ             PIC X(4) VALUE "FIZZ".
-       01 BUZZ             PIC X(4) VALUE "BUZZ".
-       01 REMAINDER3       PIC 9 VALUE 0.
-       01 REMAINDER5       PIC 9 VALUE 0.
-       01 DIVISIONRESULT   PIC 99 VALUE 0.
-       01 MYLIMIT           PIC 9999 VALUE 0.
+      *    WIDE ENOUGH TO HOLD WS-RULE-COUNT (UP TO 20) CONCATENATED
+      *    8-CHAR LABELS WITHOUT TRUNCATING A "FIZZBUZZBANG..."-STYLE
+      *    MULTI-RULE MATCH
+       01 RESULT           PIC X(160) VALUE SPACES.
+       01 DIVISIONRESULT   PIC 9(5) VALUE 0.
+       01 WS-REMAINDER     PIC 9(3) VALUE 0.
+       01 MYLIMIT           PIC 9(5) VALUE 0.
+       01 WS-MYLIMIT-NUM    PIC 9(5) VALUE 0.
+       01 WS-START-VALUE    PIC 9(5) VALUE 1.
+       01 WS-START-NUM      PIC 9(5) VALUE 0.
+       01 WS-PARM-EOF       PIC X VALUE "N".
+           88 PARM-EOF                VALUE "Y".
+           88 PARM-NOT-EOF            VALUE "N".
+       01 WS-RULE-EOF       PIC X VALUE "N".
+           88 RULE-EOF                VALUE "Y".
+           88 RULE-NOT-EOF            VALUE "N".
+       01 WS-CHKPT-STATUS   PIC XX VALUE SPACES.
+       01 WS-RPT-STATUS     PIC XX VALUE SPACES.
+       01 WS-KSDS-STATUS    PIC XX VALUE SPACES.
+       01 WS-KSDS-IND       PIC X VALUE "N".
+           88 KSDS-AVAILABLE          VALUE "Y".
+           88 KSDS-NOT-AVAILABLE      VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-RESUMED-IND    PIC X VALUE "N".
+           88 RESUMED                 VALUE "Y".
+           88 NOT-RESUMED             VALUE "N".
+       01 WS-RUN-NUMBER     PIC 9(3) VALUE 0.
+       01 WS-AUDIT-STATUS   PIC XX VALUE SPACES.
+       01 WS-PARM-STATUS    PIC XX VALUE SPACES.
+       01 WS-RULE-STATUS    PIC XX VALUE SPACES.
+       01 WS-PARM-OPEN-IND  PIC X VALUE "N".
+           88 PARM-FILE-OPENED        VALUE "Y".
+           88 PARM-FILE-NOT-OPENED    VALUE "N".
+       01 WS-JOB-ABNORMAL-IND PIC X VALUE "N".
+           88 JOB-ABNORMAL            VALUE "Y".
+           88 JOB-NOT-ABNORMAL        VALUE "N".
+      *    COUNTER AND MYLIMIT ARE BOTH PIC 9(5) (MAX 99999) NOW THAT
+      *    MYLIMIT SUPPORTS THE FULL RANGE - A RUN ENDING EXACTLY AT
+      *    99999 WOULD OTHERWISE WRAP COUNTER TO ZERO ON THE FINAL
+      *    "ADD 1 TO COUNTER" AND LOOP FOREVER INSTEAD OF EXITING.
+      *    ON SIZE ERROR CATCHES THAT OVERFLOW INSTEAD OF LETTING IT
+      *    WRAP SILENTLY
+       01 WS-COUNTER-OVERFLOW-IND PIC X VALUE "N".
+           88 COUNTER-OVERFLOWED      VALUE "Y".
+           88 COUNTER-NOT-OVERFLOWED  VALUE "N".
+
+      *    IDENTITY AND HEALTH INFORMATION FOR THE AUDIT LOG. THERE
+      *    IS NO PORTABLE STANDARD-COBOL WAY TO READ THE JCL JOB'S
+      *    SYSUID OR JOBNAME DIRECTLY, SO THEY ARE PICKED UP FROM
+      *    THE "USER" AND "JOBNAME" ENVIRONMENT VARIABLES IF SET
+      *    (THE USUAL WAY A STARTED TASK OR USS FRONT END PASSES
+      *    THEM THROUGH), DEFAULTING TO "UNKNOWN" / THE JOB'S OWN
+      *    NAME OTHERWISE.
+       01 WS-AUDIT-USERID   PIC X(8) VALUE "UNKNOWN".
+       01 WS-AUDIT-JOBNAME  PIC X(8) VALUE "FIZZBUZZ".
+       01 WS-ENV-NAME       PIC X(20) VALUE SPACES.
+       01 WS-ENV-VALUE      PIC X(20) VALUE SPACES.
+       01 WS-RULE-ERROR-IND PIC X VALUE "N".
+           88 RULE-LOAD-ERROR         VALUE "Y".
+           88 RULE-LOAD-OK            VALUE "N".
+       01 WS-RULE-DIVISOR-NUM PIC 9(3) VALUE 0.
+
+      *    DIVISOR/LABEL RULE TABLE - LOADED FROM RULESIN AT START
+      *    OF RUN INSTEAD OF BEING HARDCODED TO FIZZ=3 / BUZZ=5
+           COPY RULETAB.
+
+      *    CYCLE-POSITION LOOKUP TABLE - THE PATTERN OF WHICH RULES
+      *    MATCH REPEATS EVERY LCM-OF-ALL-DIVISORS COUNTERS (15 FOR
+      *    THE CLASSIC FIZZ=3/BUZZ=5 CASE), SO THE ANSWER FOR EACH
+      *    POSITION IS COMPUTED ONCE HERE INSTEAD OF DIVIDING BY
+      *    EVERY RULE ON EVERY COUNTER IN 200-PROCESS-COUNTERS. THIS
+      *    IS WHAT MAKES A LARGE MYLIMIT FAST.
+       01 WS-CYCLE-MAX          PIC 9(5) VALUE 5000.
+       01 WS-CYCLE-LENGTH       PIC 9(5) VALUE 15.
+       01 WS-CYCLE-REMAINDER    PIC 9(5) VALUE 0.
+       01 WS-CYCLE-POS          PIC 9(5) VALUE 0.
+       01 WS-CYCLE-USABLE-IND   PIC X VALUE "N".
+           88 CYCLE-TABLE-USABLE      VALUE "Y".
+           88 CYCLE-TABLE-NOT-USABLE  VALUE "N".
+       01 WS-CYCLE-OVERFLOW-IND PIC X VALUE "N".
+           88 CYCLE-OVERFLOW          VALUE "Y".
+           88 CYCLE-NOT-OVERFLOW      VALUE "N".
+       01 WS-GCD-A              PIC 9(7) VALUE 0.
+       01 WS-GCD-B              PIC 9(7) VALUE 0.
+       01 WS-GCD-TEMP           PIC 9(7) VALUE 0.
+       01 WS-LCM-PRODUCT        PIC 9(7) VALUE 0.
+       01 WS-LCM-TEMP           PIC 9(7) VALUE 0.
+       01 WS-CYCLE-TABLE.
+           05 WS-CYCLE-ENTRY OCCURS 5000 TIMES.
+      *            SAME WIDTH AS RESULT - SEE THE COMMENT THERE
+               10 WS-CYCLE-LABEL       PIC X(160).
+               10 WS-CYCLE-MATCH-COUNT PIC 99.
+               10 WS-CYCLE-LAST-IDX    PIC 99.
+
+      *    END-OF-RUN SUMMARY STATISTICS
+       01 WS-TOTAL-COUNT       PIC 9(5) VALUE 0.
+       01 WS-PLAIN-COUNT       PIC 9(5) VALUE 0.
+       01 WS-MULTI-COUNT       PIC 9(5) VALUE 0.
+       01 WS-MATCH-COUNT       PIC 99 VALUE 0.
+       01 WS-LAST-MATCHED-IDX  PIC 99 VALUE 0.
+       01 WS-RULE-ALONE-COUNTS.
+           05 WS-RULE-ALONE-COUNT OCCURS 20 TIMES PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
 
-           DISPLAY "Enter a value to count to: "
-           WITH NO ADVANCING
-           ACCEPT MYLIMIT
+       000-MAIN.
+      *    PARMIN MAY CARRY ONE PARAMETER CARD (A SINGLE RUN) OR
+      *    SEVERAL (A MULTI-RUN BATCH JOB) - ONE RUN IS PRODUCED PER
+      *    CARD, EACH WITH ITS OWN LABELED SECTION IN THE REPORT
+           PERFORM 112-CAPTURE-AUDIT-IDENTITY
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               SET PARM-FILE-OPENED TO TRUE
+           ELSE
+      *        NO PARMIN DD (OR AN UNREADABLE ONE) IS A MISCONFIGURED
+      *        JOB, NOT A WORKING EMPTY DECK - SAY SO AND DEGRADE TO
+      *        THE SAME DEFAULT-LIMIT-100 BEHAVIOR AS AN EMPTY DECK
+      *        INSTEAD OF LETTING THE UNCAUGHT OPEN FAILURE ABEND
+               DISPLAY "PARMIN COULD NOT BE OPENED (STATUS "
+                   WS-PARM-STATUS ") - USING DEFAULT LIMIT 100"
+               SET PARM-EOF TO TRUE
+               SET JOB-ABNORMAL TO TRUE
+           END-IF
 
-           IF MYLIMIT <= 0
-               MOVE 100 TO MYLIMIT
+           PERFORM 110-LOAD-RULE-TABLE
+           PERFORM 115-BUILD-CYCLE-TABLE
+
+           IF NOT PARM-EOF
+               PERFORM 100-READ-PARM-CARD
            END-IF
 
-           PERFORM UNTIL COUNTER > MYLIMIT
-               MOVE SPACES TO RESULT
-
-      *        COMPUTE REMAINDER OF COUNTER DIVIDED BY 3
-      *        BECAUSE FOR SOME DUMB REASON MOD IS NOT DEFINED
-      *        AND DOING IT THE MATHEMATICAL DOES NOT WORK WITH INTEGERS
-      *        FML!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!
-      *        COMPUTE
-      *            REMAINDER3 = COUNTER - ((COUNTER / 3) * 3)
-      *        END-COMPUTE
-      *        ALWAYS RETRUNS 0
-               DIVIDE COUNTER BY 3 GIVING DIVISIONRESULT REMAINDER
-                   REMAINDER3
-      *        END-DIVIDE
-
-               IF REMAINDER3 = 0 THEN
-                   STRING RESULT DELIMITED BY SPACE
-                      FIZZ DELIMITED BY SPACE
-                      INTO RESULT
-      *            END-STRING
+           IF PARM-EOF
+               IF PARM-FILE-OPENED
+                   DISPLAY "NO PARAMETER CARDS SUPPLIED - USING "
+                       "DEFAULT LIMIT 100"
                END-IF
+               MOVE 100 TO MYLIMIT
+               MOVE 1 TO WS-START-VALUE
+               MOVE "N" TO PARM-RESTART
+               PERFORM 130-OPEN-OUTPUT-FILES
+               PERFORM 150-RUN-ONE-LIMIT
+           ELSE
+               PERFORM 130-OPEN-OUTPUT-FILES
+               PERFORM UNTIL PARM-EOF
+                   PERFORM 150-RUN-ONE-LIMIT
+                   PERFORM 100-READ-PARM-CARD
+               END-PERFORM
+           END-IF
+
+           IF PARM-FILE-OPENED
+               CLOSE PARM-FILE
+           END-IF
+           PERFORM 900-TERMINATE
+
+      *    REFLECT THIS JOB STEP'S COMPLETION STATUS IN THE RETURN
+      *    CODE, NOT ONLY IN THE AUDIT LOG, SO A JCL COND= CHECK ON
+      *    THIS STEP CAN ACT ON IT WITHOUT GREPPING AUDITLOG
+           IF JOB-ABNORMAL
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       100-READ-PARM-CARD.
+      *    READ THE NEXT PARAMETER CARD FROM THE PARMIN DD (SYSIN)
+      *    INSTEAD OF PROMPTING THE OPERATOR WITH ACCEPT
+           READ PARM-FILE
+               AT END
+                   SET PARM-EOF TO TRUE
+               NOT AT END
+                   PERFORM 105-VALIDATE-MYLIMIT
+                   PERFORM 106-VALIDATE-START
+           END-READ.
 
-      *        COMPUTE REMAINDER OF COUNTER DIVIDED BY 5
-      *        BECAUSE FOR SOME DUMB REASON MOD IS NOT DEFINED
-      *        AND DOING IT THE MATHEMATICAL DOES NOT WORK WITH INTEGERS
-      *        FML!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!
-      *        COMPUTE
-      *            REMAINDER5 = COUNTER - ((COUNTER / 5) * 5)
-      *        END-COMPUTE
-      *        ALWAYS RETRUNS 0
-               DIVIDE COUNTER BY 5 GIVING DIVISIONRESULT REMAINDER
-                   REMAINDER5
-      *        END-DIVIDE
-
-               IF REMAINDER5 = 0 THEN
-                   STRING RESULT DELIMITED BY SPACE
-                      BUZZ DELIMITED BY SPACE
-                      INTO RESULT
-      *            END-STRING
+       150-RUN-ONE-LIMIT.
+           ADD 1 TO WS-RUN-NUMBER
+           PERFORM 160-RESET-RUN-STATE
+           PERFORM 120-CHECK-RESTART
+           PERFORM 122-VALIDATE-RESTART-RANGE
+           PERFORM 170-WRITE-RUN-HEADER
+           PERFORM 200-PROCESS-COUNTERS
+               UNTIL COUNTER > MYLIMIT OR COUNTER-OVERFLOWED
+           PERFORM 180-CLEAR-CHECKPOINT
+           PERFORM 800-PRINT-SUMMARY
+           PERFORM 190-WRITE-AUDIT-RECORD.
+
+       160-RESET-RUN-STATE.
+      *    A FRESH SET OF SUMMARY COUNTERS AND A FRESH COUNTER FOR
+      *    EACH RUN IN THE BATCH, UNLESS 120-CHECK-RESTART OVERRIDES
+      *    COUNTER FURTHER DOWN WHEN RESUMING
+           MOVE WS-START-VALUE TO COUNTER
+           SET NOT-RESUMED TO TRUE
+           SET COUNTER-NOT-OVERFLOWED TO TRUE
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-PLAIN-COUNT
+           MOVE 0 TO WS-MULTI-COUNT
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT
+               MOVE 0 TO WS-RULE-ALONE-COUNT (RULE-IDX)
+           END-PERFORM.
+
+       170-WRITE-RUN-HEADER.
+      *    A RESUMED RUN GETS A DIFFERENTLY-LABELED HEADER, NOT AN
+      *    IDENTICAL REPEAT OF THE ABENDED RUN'S HEADER - A
+      *    DOWNSTREAM JOB PARSING "ONE HEADER = ONE SECTION STARTING
+      *    AT START" WOULD OTHERWISE MISREAD THE SECOND HEADER AS A
+      *    NEW SECTION INSTEAD OF A CONTINUATION OF THE FIRST
+           MOVE SPACES TO RPT-HEADER-RECORD
+           IF RESUMED
+               STRING "===== RUN " DELIMITED BY SIZE
+                   WS-RUN-NUMBER DELIMITED BY SIZE
+                   ": START=" DELIMITED BY SIZE
+                   WS-START-VALUE DELIMITED BY SIZE
+                   " END=" DELIMITED BY SIZE
+                   MYLIMIT DELIMITED BY SIZE
+                   " (RESUMED AFTER COUNTER " DELIMITED BY SIZE
+                   CHKPT-COUNTER DELIMITED BY SIZE
+                   ") =====" DELIMITED BY SIZE
+                   INTO RPT-HEADER-RECORD
+           ELSE
+               STRING "===== RUN " DELIMITED BY SIZE
+                   WS-RUN-NUMBER DELIMITED BY SIZE
+                   ": START=" DELIMITED BY SIZE
+                   WS-START-VALUE DELIMITED BY SIZE
+                   " END=" DELIMITED BY SIZE
+                   MYLIMIT DELIMITED BY SIZE
+                   " =====" DELIMITED BY SIZE
+                   INTO RPT-HEADER-RECORD
+           END-IF
+           WRITE RPT-HEADER-RECORD.
+
+       105-VALIDATE-MYLIMIT.
+      *    EXPLICITLY DISTINGUISH NON-NUMERIC INPUT, TOO-LARGE
+      *    INPUT AND ZERO-OR-NEGATIVE INPUT INSTEAD OF QUIETLY
+      *    SUBSTITUTING A DEFAULT WITH NO EXPLANATION
+           IF PARM-MYLIMIT NOT NUMERIC
+               DISPLAY "INVALID MYLIMIT '" PARM-MYLIMIT
+                   "' - NOT NUMERIC. USING DEFAULT LIMIT 100"
+               MOVE 100 TO MYLIMIT
+               SET JOB-ABNORMAL TO TRUE
+           ELSE
+               MOVE PARM-MYLIMIT TO WS-MYLIMIT-NUM
+               IF WS-MYLIMIT-NUM > 99999
+                   DISPLAY "INVALID MYLIMIT " WS-MYLIMIT-NUM
+                       " - TOO LARGE (MAX 99999). USING 100"
+                   MOVE 100 TO MYLIMIT
+                   SET JOB-ABNORMAL TO TRUE
+               ELSE
+                   IF WS-MYLIMIT-NUM <= 0
+                       DISPLAY "INVALID MYLIMIT " WS-MYLIMIT-NUM
+                           " - ZERO OR NEGATIVE. USING 100"
+                       MOVE 100 TO MYLIMIT
+                       SET JOB-ABNORMAL TO TRUE
+                   ELSE
+                       MOVE WS-MYLIMIT-NUM TO MYLIMIT
+                   END-IF
                END-IF
+           END-IF.
 
-               IF RESULT = SPACES THEN
-                   MOVE COUNTER TO RESULT
+       106-VALIDATE-START.
+      *    PARM-START LETS A CARD PROCESS A SUB-RANGE (E.G. 500-600)
+      *    INSTEAD OF ALWAYS COUNTING FROM 1. BLANK OR ZERO MEANS
+      *    "NOT SPECIFIED" AND KEEPS THE OLD COUNT-FROM-1 BEHAVIOR.
+           IF PARM-START = SPACES OR PARM-START = ZEROS
+               MOVE 1 TO WS-START-VALUE
+           ELSE
+               IF PARM-START NOT NUMERIC
+                   DISPLAY "INVALID START '" PARM-START
+                       "' - NOT NUMERIC. USING 1"
+                   MOVE 1 TO WS-START-VALUE
+                   SET JOB-ABNORMAL TO TRUE
+               ELSE
+                   MOVE PARM-START TO WS-START-NUM
+                   IF WS-START-NUM > 99999
+                       DISPLAY "INVALID START " WS-START-NUM
+                           " - TOO LARGE (MAX 99999). USING 1"
+                       MOVE 1 TO WS-START-VALUE
+                       SET JOB-ABNORMAL TO TRUE
+                   ELSE
+                       MOVE WS-START-NUM TO WS-START-VALUE
+                   END-IF
                END-IF
+           END-IF
+
+           IF WS-START-VALUE > MYLIMIT
+               DISPLAY "INVALID RANGE: START " WS-START-VALUE
+                   " > END " MYLIMIT ". USING START 1"
+               MOVE 1 TO WS-START-VALUE
+               SET JOB-ABNORMAL TO TRUE
+           END-IF.
+
+       110-LOAD-RULE-TABLE.
+      *    LOAD THE DIVISOR/LABEL RULES (E.G. 3/FIZZ, 5/BUZZ,
+      *    7/BANG) FROM THE RULESIN CONTROL FILE INTO WS-RULE-TABLE
+           OPEN INPUT RULE-FILE
+           IF WS-RULE-STATUS = "00"
+               PERFORM UNTIL RULE-EOF
+                   READ RULE-FILE
+                       AT END
+                           SET RULE-EOF TO TRUE
+                       NOT AT END
+                           IF RULE-DIVISOR NOT NUMERIC
+      *                        A NON-NUMERIC DIVISOR FED STRAIGHT
+      *                        INTO DIVIDE WOULD RISK A DATA
+      *                        EXCEPTION (0C7) ON REAL ZONED-DECIMAL
+      *                        HARDWARE - CATCH IT HERE THE SAME WAY
+      *                        105-VALIDATE-MYLIMIT CATCHES A BAD
+      *                        PARMIN CARD, INSTEAD OF TRUSTING THE
+      *                        CONTROL CARD INTO ARITHMETIC
+                               DISPLAY "INVALID RULE - DIVISOR '"
+                                   RULE-DIVISOR "' IS NOT NUMERIC "
+                                   "FOR LABEL '" RULE-LABEL
+                                   "' - SKIPPED"
+                               SET RULE-LOAD-ERROR TO TRUE
+                               SET JOB-ABNORMAL TO TRUE
+                           ELSE
+                               MOVE RULE-DIVISOR TO WS-RULE-DIVISOR-NUM
+                               IF WS-RULE-DIVISOR-NUM = 0
+      *                            A ZERO DIVISOR WOULD ABEND THE
+      *                            DIVIDE IN 200-PROCESS-COUNTERS -
+      *                            SKIP IT AND FLAG THE RUN AS
+      *                            ABNORMAL FOR THE AUDIT LOG INSTEAD
+      *                            OF LETTING THE JOB DIE
+                                   DISPLAY "INVALID RULE - DIVISOR IS "
+                                       "ZERO FOR LABEL '" RULE-LABEL
+                                       "' - SKIPPED"
+                                   SET RULE-LOAD-ERROR TO TRUE
+                                   SET JOB-ABNORMAL TO TRUE
+                               ELSE
+                                   IF WS-RULE-COUNT >= 20
+      *                                WS-RULE-TABLE (RULETAB.CPY) IS
+      *                                ONLY OCCURS 20 TIMES - STOP
+      *                                ADDING RULES INSTEAD OF
+      *                                WRITING PAST THE TABLE
+                                       IF RULE-LOAD-OK
+                                           DISPLAY "TOO MANY RULE "
+                                               "CARDS - IGNORING '"
+                                               RULE-LABEL
+                                               "' AND BEYOND (MAX 20 "
+                                               "RULES)"
+                                       END-IF
+                                       SET RULE-LOAD-ERROR TO TRUE
+                                       SET JOB-ABNORMAL TO TRUE
+                                   ELSE
+                                       ADD 1 TO WS-RULE-COUNT
+                                       MOVE WS-RULE-DIVISOR-NUM TO
+                                           WS-RULE-DIVISOR
+                                               (WS-RULE-COUNT)
+                                       MOVE RULE-LABEL TO
+                                           WS-RULE-LABEL
+                                               (WS-RULE-COUNT)
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RULE-FILE
+           ELSE
+      *        NO RULESIN DD (OR AN UNREADABLE ONE) - CONTINUE WITH
+      *        ZERO RULES (EVERY COUNTER COMES OUT AS A PLAIN
+      *        NUMBER) RATHER THAN LETTING THE UNCAUGHT OPEN
+      *        FAILURE ABEND THE JOB, AND FLAG THE RUN ABNORMAL SO
+      *        THE MISCONFIGURATION IS VISIBLE IN THE AUDIT LOG
+               DISPLAY "RULESIN COULD NOT BE OPENED (STATUS "
+                   WS-RULE-STATUS ") - NO RULES LOADED; ALL "
+                   "COUNTERS WILL BE PLAIN NUMBERS"
+               SET RULE-LOAD-ERROR TO TRUE
+               SET JOB-ABNORMAL TO TRUE
+           END-IF.
 
-               DISPLAY
-                   COUNTER " . . . " RESULT
+       112-CAPTURE-AUDIT-IDENTITY.
+      *    PICK UP WHO/WHAT IS RUNNING THIS JOB, ONCE, FOR THE
+      *    AUDIT LOG (SEE THE WORKING-STORAGE COMMENT FOR WS-AUDIT-
+      *    USERID FOR WHY THIS IS ENVIRONMENT-VARIABLE BASED)
+           MOVE "USER" TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-AUDIT-USERID
+           END-IF
+
+           MOVE "JOBNAME" TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-AUDIT-JOBNAME
+           END-IF.
+
+       115-BUILD-CYCLE-TABLE.
+      *    THE DIVISOR RULES ARE FIXED FOR THE WHOLE JOB STEP, SO
+      *    THE CYCLE LENGTH (LCM OF ALL DIVISORS) AND THE LOOKUP
+      *    TABLE ONLY NEED BUILDING ONCE, NOT PER RUN
+           SET CYCLE-TABLE-NOT-USABLE TO TRUE
+           SET CYCLE-NOT-OVERFLOW TO TRUE
+           IF WS-RULE-COUNT > 0
+               MOVE WS-RULE-DIVISOR (1) TO WS-CYCLE-LENGTH
+               PERFORM VARYING RULE-IDX FROM 2 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                          OR CYCLE-OVERFLOW
+                   MOVE WS-CYCLE-LENGTH TO WS-GCD-A
+                   MOVE WS-RULE-DIVISOR (RULE-IDX) TO WS-GCD-B
+                   PERFORM 117-EUCLID-GCD
+                   COMPUTE WS-LCM-PRODUCT =
+                       WS-CYCLE-LENGTH * WS-RULE-DIVISOR (RULE-IDX)
+                   DIVIDE WS-LCM-PRODUCT BY WS-GCD-A
+                       GIVING WS-LCM-TEMP
+                   IF WS-LCM-TEMP > WS-CYCLE-MAX
+                       SET CYCLE-OVERFLOW TO TRUE
+                   ELSE
+                       MOVE WS-LCM-TEMP TO WS-CYCLE-LENGTH
+                   END-IF
+               END-PERFORM
+
+               IF CYCLE-OVERFLOW
+                   DISPLAY "RULE CYCLE TOO LARGE FOR LOOKUP TABLE "
+                       "- USING PER-COUNTER DIVIDE INSTEAD"
+               ELSE
+                   PERFORM VARYING WS-CYCLE-POS FROM 1 BY 1
+                           UNTIL WS-CYCLE-POS > WS-CYCLE-LENGTH
+                       MOVE SPACES TO WS-CYCLE-LABEL (WS-CYCLE-POS)
+                       MOVE 0 TO WS-CYCLE-MATCH-COUNT (WS-CYCLE-POS)
+                       MOVE 0 TO WS-CYCLE-LAST-IDX (WS-CYCLE-POS)
+                       PERFORM VARYING RULE-IDX FROM 1 BY 1
+                             UNTIL RULE-IDX > WS-RULE-COUNT
+                           DIVIDE WS-CYCLE-POS
+                               BY WS-RULE-DIVISOR (RULE-IDX)
+                               GIVING DIVISIONRESULT
+                               REMAINDER WS-REMAINDER
+                           IF WS-REMAINDER = 0
+                               STRING
+                                   WS-CYCLE-LABEL (WS-CYCLE-POS)
+                                       DELIMITED BY SPACE
+                                   WS-RULE-LABEL (RULE-IDX)
+                                       DELIMITED BY SPACE
+                                   INTO WS-CYCLE-LABEL (WS-CYCLE-POS)
+                               ADD 1
+                                 TO WS-CYCLE-MATCH-COUNT (WS-CYCLE-POS)
+                               MOVE RULE-IDX
+                                   TO WS-CYCLE-LAST-IDX (WS-CYCLE-POS)
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+                   SET CYCLE-TABLE-USABLE TO TRUE
+               END-IF
+           END-IF.
 
-               ADD
-                   1 TO COUNTER
-      *        END-ADD
+       117-EUCLID-GCD.
+      *    EUCLIDEAN ALGORITHM - LEAVES THE GREATEST COMMON DIVISOR
+      *    OF WS-GCD-A AND WS-GCD-B IN WS-GCD-A
+           PERFORM UNTIL WS-GCD-B = 0
+               MOVE WS-GCD-B TO WS-GCD-TEMP
+               DIVIDE WS-GCD-A BY WS-GCD-B
+                   GIVING DIVISIONRESULT REMAINDER WS-GCD-B
+               MOVE WS-GCD-TEMP TO WS-GCD-A
            END-PERFORM.
-           STOP RUN.
 
+       130-OPEN-OUTPUT-FILES.
+      *    OPENED ONCE FOR THE WHOLE JOB STEP SO A MULTI-RUN BATCH
+      *    PRODUCES ONE CONTINUOUS REPORT WITH A LABELED SECTION PER
+      *    RUN. IF THE FIRST CARD IN THE DECK ASKS FOR A RESTART,
+      *    APPEND TO WHATEVER OUTPUT THE ABENDED JOB ALREADY WROTE.
+           IF PARM-RESTART-REQUESTED
+               OPEN EXTEND REPORT-FILE
+               IF WS-RPT-STATUS NOT = "00"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+
+      *        AN INDEXED FILE CANNOT BE OPENED EXTEND - REOPEN I-O
+      *        SO ADDITIONAL KEYS CAN STILL BE WRITTEN
+               OPEN I-O RESULT-KSDS
+               IF WS-KSDS-STATUS NOT = "00"
+                   OPEN OUTPUT RESULT-KSDS
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT RESULT-KSDS
+           END-IF
+
+      *    SOME SITES RUN WITHOUT AN INDEXED FILE HANDLER AVAILABLE -
+      *    DO NOT ABEND THE WHOLE JOB IF THE KSDS COULD NOT BE
+      *    OPENED, JUST SKIP WRITING TO IT
+           IF WS-KSDS-STATUS NOT = "00"
+               DISPLAY "WARNING: RESULT-KSDS UNAVAILABLE (STATUS "
+                   WS-KSDS-STATUS ") - CONTINUING WITHOUT IT"
+               SET KSDS-NOT-AVAILABLE TO TRUE
+           ELSE
+               SET KSDS-AVAILABLE TO TRUE
+           END-IF.
+
+       120-CHECK-RESTART.
+      *    IF THIS RUN'S PARAMETER CARD ASKED FOR A RESTART AND A
+      *    CHECKPOINT EXISTS, RESUME AFTER THE LAST CHECKPOINTED
+      *    COUNTER INSTEAD OF REPROCESSING THE WHOLE RUN FROM 1, AND
+      *    RESTORE THE SUMMARY TOTALS THE CHECKPOINTED RUN HAD
+      *    ACCUMULATED SO FAR SO THE EVENTUAL 800-PRINT-SUMMARY
+      *    TRAILER COVERS THE WHOLE LOGICAL RUN, NOT JUST THE SLICE
+      *    REPROCESSED IN THIS INVOCATION
+           IF PARM-RESTART-REQUESTED
+               OPEN INPUT CHKPT-FILE
+               IF WS-CHKPT-STATUS = "00"
+                   READ CHKPT-FILE
+                       AT END
+                           DISPLAY "CHECKPOINT EMPTY - STARTING AT 1"
+                       NOT AT END
+                           COMPUTE COUNTER = CHKPT-COUNTER + 1
+                           SET RESUMED TO TRUE
+                           MOVE CHKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+                           MOVE CHKPT-PLAIN-COUNT TO WS-PLAIN-COUNT
+                           MOVE CHKPT-MULTI-COUNT TO WS-MULTI-COUNT
+                           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                                   UNTIL RULE-IDX > 20
+                               MOVE CHKPT-RULE-ALONE-COUNT (RULE-IDX)
+                                   TO WS-RULE-ALONE-COUNT (RULE-IDX)
+                           END-PERFORM
+                           DISPLAY "RESUMING AFTER CHECKPOINT COUNTER "
+                               CHKPT-COUNTER
+                   END-READ
+                   CLOSE CHKPT-FILE
+               ELSE
+                   DISPLAY "NO CHECKPOINT FOUND - STARTING AT 1"
+               END-IF
+           END-IF.
+
+       122-VALIDATE-RESTART-RANGE.
+      *    A STALE CHECKPOINT (E.G. LEFT BEHIND BY A RUN WITH A
+      *    LARGER END, OR AN OPERATOR TYPO ON THIS CARD'S END) CAN
+      *    RESUME PAST MYLIMIT, WHICH WOULD OTHERWISE SKIP
+      *    200-PROCESS-COUNTERS ENTIRELY AND PRODUCE A SILENT
+      *    ZERO-ROW, ALL-ZERO-TRAILER RUN WITH NO EXPLANATION - WARN
+      *    INSTEAD, CONSISTENT WITH THE EXPLICIT-ERROR-MESSAGE
+      *    PHILOSOPHY USED ELSEWHERE IN THIS PROGRAM FOR BAD INPUT
+           IF RESUMED AND COUNTER > MYLIMIT
+               DISPLAY "WARNING: CHECKPOINT COUNTER " CHKPT-COUNTER
+                   " IS ALREADY AT OR PAST END " MYLIMIT
+                   " - RESTART HAS NOTHING LEFT TO PROCESS"
+               SET JOB-ABNORMAL TO TRUE
+           END-IF.
+
+       180-CLEAR-CHECKPOINT.
+      *    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT
+      *    NON-RESTART RUN DOES NOT SEE A STALE COMPLETED CHECKPOINT
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE.
+
+       190-WRITE-AUDIT-RECORD.
+      *    APPEND ONE AUDIT RECORD FOR THIS RUN TO AUDITLOG - WHO
+      *    RAN IT, WITH WHAT RANGE, WHEN, AND WHETHER IT COMPLETED
+      *    NORMALLY. THE LOG SURVIVES ACROSS SEPARATE JOB
+      *    EXECUTIONS, SO IT IS OPENED EXTEND (APPEND) EACH TIME
+      *    RATHER THAN ONCE PER JOB STEP LIKE REPORT-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-AUDIT-USERID TO AUDIT-USERID
+           MOVE WS-AUDIT-JOBNAME TO AUDIT-JOBNAME
+           MOVE WS-RUN-NUMBER TO AUDIT-RUN-NUMBER
+           MOVE WS-START-VALUE TO AUDIT-START-VALUE
+           MOVE MYLIMIT TO AUDIT-MYLIMIT
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+      *    JOB-ABNORMAL IS THE SAME STICKY, WHOLE-JOB FLAG THAT
+      *    DRIVES THE RETURN CODE IN 000-MAIN - ONCE ANY RUN HITS A
+      *    PROBLEM (BAD DD, INVALID RULE, STALE-CHECKPOINT NO-OP),
+      *    EVERY SUBSEQUENT RUN'S AUDIT RECORD IS ALSO MARKED
+      *    ABNORMAL, CONSISTENT WITH THE RETURN CODE STAYING 16 FOR
+      *    THE REST OF THE JOB STEP
+           IF JOB-ABNORMAL
+               SET AUDIT-ABNORMAL TO TRUE
+           ELSE
+               SET AUDIT-NORMAL TO TRUE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       200-PROCESS-COUNTERS.
+           MOVE SPACES TO RESULT
+           MOVE 0 TO WS-MATCH-COUNT
+
+           IF CYCLE-TABLE-USABLE
+      *        THE PATTERN OF MATCHES REPEATS EVERY WS-CYCLE-LENGTH
+      *        COUNTERS - LOOK UP THE PRECOMPUTED ANSWER FOR THIS
+      *        POSITION IN THE CYCLE INSTEAD OF DIVIDING BY EVERY
+      *        RULE AGAIN
+               DIVIDE COUNTER BY WS-CYCLE-LENGTH
+                   GIVING DIVISIONRESULT REMAINDER WS-CYCLE-REMAINDER
+               IF WS-CYCLE-REMAINDER = 0
+                   MOVE WS-CYCLE-LENGTH TO WS-CYCLE-POS
+               ELSE
+                   MOVE WS-CYCLE-REMAINDER TO WS-CYCLE-POS
+               END-IF
+               MOVE WS-CYCLE-LABEL (WS-CYCLE-POS) TO RESULT
+               MOVE WS-CYCLE-MATCH-COUNT (WS-CYCLE-POS)
+                   TO WS-MATCH-COUNT
+               MOVE WS-CYCLE-LAST-IDX (WS-CYCLE-POS)
+                   TO WS-LAST-MATCHED-IDX
+           ELSE
+      *        NO USABLE CYCLE (E.G. THE CONFIGURED DIVISORS' LCM IS
+      *        TOO LARGE TO TABULATE) - FALL BACK TO CHECKING EVERY
+      *        RULE FOR EVERY COUNTER. FOR SOME DUMB REASON MOD IS
+      *        NOT DEFINED, SO WE STILL HAVE TO GET THE REMAINDER
+      *        THE LONG WAY VIA DIVIDE. FML!
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                   DIVIDE COUNTER BY WS-RULE-DIVISOR (RULE-IDX)
+                       GIVING DIVISIONRESULT REMAINDER WS-REMAINDER
+
+                   IF WS-REMAINDER = 0 THEN
+                       STRING RESULT DELIMITED BY SPACE
+                          WS-RULE-LABEL (RULE-IDX) DELIMITED BY SPACE
+                          INTO RESULT
+                       ADD 1 TO WS-MATCH-COUNT
+                       MOVE RULE-IDX TO WS-LAST-MATCHED-IDX
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF RESULT = SPACES THEN
+               MOVE COUNTER TO RESULT
+           END-IF
+
+      *    TALLY THE RESULT FOR THE END-OF-RUN SUMMARY: A PLAIN
+      *    NUMBER, EXACTLY ONE RULE HIT (E.G. FIZZ ALONE), OR TWO OR
+      *    MORE RULES HIT AT ONCE (E.G. FIZZBUZZ)
+           EVALUATE WS-MATCH-COUNT
+               WHEN 0
+                   ADD 1 TO WS-PLAIN-COUNT
+               WHEN 1
+                   ADD 1 TO WS-RULE-ALONE-COUNT (WS-LAST-MATCHED-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-MULTI-COUNT
+           END-EVALUATE
+           ADD 1 TO WS-TOTAL-COUNT
+
+      *    WRITE THE RESULT TO THE REPORT FILE INSTEAD OF DISPLAY
+      *    SO THE OUTPUT SURVIVES THE BATCH JOB
+           MOVE COUNTER TO RPT-COUNTER
+           MOVE " . . . " TO RPT-SEPARATOR
+           MOVE RESULT TO RPT-RESULT
+           WRITE RPT-RECORD
+
+      *    ALSO WRITE THE RESULT KEYED BY COUNTER TO THE INDEXED
+      *    (VSAM KSDS-STYLE) FILE FOR DOWNSTREAM RECONCILIATION JOBS
+           IF KSDS-AVAILABLE
+               MOVE COUNTER TO RSLT-COUNTER-KEY
+               MOVE RESULT TO RSLT-RESULT
+      *        A MULTI-RUN JOB CAN REPEAT COUNTER VALUES ACROSS
+      *        RUNS - IGNORE THE DUPLICATE KEY RATHER THAN ABEND
+               WRITE RSLT-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF
+
+      *    CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL ITERATIONS SO A
+      *    LARGE RUN CAN RESTART CLOSE TO WHERE IT ABENDED INSTEAD
+      *    OF FROM COUNTER 1
+           DIVIDE COUNTER BY WS-CHECKPOINT-INTERVAL
+               GIVING DIVISIONRESULT REMAINDER WS-REMAINDER
+           IF WS-REMAINDER = 0
+               PERFORM 210-WRITE-CHECKPOINT
+           END-IF
+
+           ADD 1 TO COUNTER
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+           END-ADD.
+
+       210-WRITE-CHECKPOINT.
+      *    PERSIST THE RUNNING SUMMARY TOTALS ALONGSIDE COUNTER SO A
+      *    RESTART PICKED UP BY 120-CHECK-RESTART CAN CONTINUE THEM
+      *    INSTEAD OF RESTARTING THE TRAILER FROM ZERO
+           OPEN OUTPUT CHKPT-FILE
+           MOVE COUNTER TO CHKPT-COUNTER
+           MOVE WS-TOTAL-COUNT TO CHKPT-TOTAL-COUNT
+           MOVE WS-PLAIN-COUNT TO CHKPT-PLAIN-COUNT
+           MOVE WS-MULTI-COUNT TO CHKPT-MULTI-COUNT
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > 20
+               MOVE WS-RULE-ALONE-COUNT (RULE-IDX)
+                   TO CHKPT-RULE-ALONE-COUNT (RULE-IDX)
+           END-PERFORM
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
+       800-PRINT-SUMMARY.
+      *    TRAILER STATISTICS FOR THE RUN, SO A DISTRIBUTION CAN BE
+      *    SANITY-CHECKED WITHOUT COUNTING REPORT LINES BY HAND
+           DISPLAY "===== FIZZBUZZ RUN " WS-RUN-NUMBER " SUMMARY ====="
+           DISPLAY "TOTAL LINES PROCESSED . . . . : " WS-TOTAL-COUNT
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT
+               DISPLAY WS-RULE-LABEL (RULE-IDX) " ONLY . . . . . . . : "
+                   WS-RULE-ALONE-COUNT (RULE-IDX)
+           END-PERFORM
+           DISPLAY "MULTIPLE RULES (E.G. FIZZBUZZ) : " WS-MULTI-COUNT
+           DISPLAY "PLAIN NUMBERS . . . . . . . . . : " WS-PLAIN-COUNT.
+
+       900-TERMINATE.
+      *    ALL RUNS IN THE BATCH ARE DONE - CLOSE THE JOB-STEP-WIDE
+      *    OUTPUT FILES
+           CLOSE REPORT-FILE
+           IF KSDS-AVAILABLE
+               CLOSE RESULT-KSDS
+           END-IF.
